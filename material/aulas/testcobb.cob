@@ -0,0 +1,289 @@
+000100***************************************************************
+000200*                                                             *
+000300*    PROGRAMA   : TESTCOBB                                    *
+000400*    AUTOR      : J. OLIVEIRA - EQUIPE DE SISTEMAS             *
+000500*    INSTALACAO : ESTUDOS COBOL                                *
+000600*    DATA ESCRITA: 2026-08-09                                 *
+000700*                                                             *
+000800*    DESCRICAO  : CARGA EM LOTE (BATCH) DE NOMES A PARTIR DE  *
+000900*    UM ARQUIVO DE ENTRADA NO FORMATO CARTAO (UM NOME POR     *
+001000*    REGISTRO), GRAVANDO CADA NOME VALIDO E NAO DUPLICADO NO  *
+001100*    ARQUIVO MESTRE NOME-MASTER. A CADA WS-CKPT-INTERVALO     *
+001200*    REGISTROS PROCESSADOS E GRAVADO UM PONTO DE CHECAGEM     *
+001300*    (CHECKPOINT) PARA PERMITIR REINICIO SEM REPROCESSAR O    *
+001400*    ARQUIVO INTEIRO CASO O JOB TERMINE ANORMALMENTE.         *
+001500*                                                             *
+001600*    HISTORICO DE ALTERACOES                                 *
+001700*    DATA       AUTOR   DESCRICAO                             *
+001800*    ---------- ------- -------------------------------------*
+001900*    2026-08-09 JPO     CRIACAO DO PROGRAMA DE CARGA EM LOTE. *
+002000*    2026-08-09 JPO     INCLUIDO CHECKPOINT/REINICIO.         *
+002100***************************************************************
+002200 IDENTIFICATION DIVISION.
+002300 PROGRAM-ID. TESTCOBB.
+002400 AUTHOR. J. OLIVEIRA.
+002500 INSTALLATION. ESTUDOS COBOL.
+002600 DATE-WRITTEN. 2026-08-09.
+002700 DATE-COMPILED. 2026-08-09.
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER. LINUX.
+003100 OBJECT-COMPUTER. LINUX.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT NOME-ENTRADA ASSIGN TO "NOMEIN"
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS WS-STATUS-ENT.
+003700     SELECT NOME-CKPT ASSIGN TO "NOMECKPT"
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS WS-STATUS-CKPT.
+004000     SELECT NOME-MASTER ASSIGN TO "NOMEMAST"
+004100         ORGANIZATION IS INDEXED
+004200         ACCESS MODE IS DYNAMIC
+004300         RECORD KEY IS NOME-SEQ
+004400         ALTERNATE RECORD KEY IS NOME-NOME WITH DUPLICATES
+004500         FILE STATUS IS WS-STATUS-ARQ.
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  NOME-ENTRADA
+004900     LABEL RECORDS ARE STANDARD.
+005000 01  NOME-CARTAO                     PIC X(10).
+005100 FD  NOME-CKPT
+005200     LABEL RECORDS ARE STANDARD.
+005300 01  CKPT-REGISTRO.
+005400     05  CKPT-CONTADOR               PIC 9(08).
+005420     05  CKPT-LIDOS                  PIC 9(08).
+005440     05  CKPT-GRAVADOS               PIC 9(08).
+005460     05  CKPT-DUPLICADOS             PIC 9(08).
+005480     05  CKPT-REJEITADOS             PIC 9(08).
+005500 FD  NOME-MASTER
+005600     LABEL RECORDS ARE STANDARD.
+005700 COPY "nomerec.cpy".
+005800 WORKING-STORAGE SECTION.
+005900 77  WS-STATUS-ENT               PIC X(02).
+006000 77  WS-STATUS-CKPT              PIC X(02).
+006100 77  WS-STATUS-ARQ               PIC X(02).
+006200 77  WS-SW-FIM-ENTRADA           PIC X(01) VALUE "N".
+006300     88  WS-FIM-ENTRADA          VALUE "S".
+006600 77  WS-SW-DUPLICADO             PIC X(01) VALUE "N".
+006700     88  WS-NOME-DUPLICADO       VALUE "S".
+006800 77  WS-CKPT-INTERVALO           PIC 9(04) COMP VALUE 50.
+006900 77  WS-CKPT-CONTADOR            PIC 9(08) COMP VALUE ZERO.
+007000 77  WS-CKPT-PULAR               PIC 9(08) COMP VALUE ZERO.
+007100 77  WS-MAIOR-SEQ                PIC 9(06) COMP VALUE ZERO.
+007200 77  WS-DATA-SISTEMA             PIC 9(08).
+007300 77  WS-CONT-LIDOS               PIC 9(08) VALUE ZERO.
+007400 77  WS-CONT-GRAVADOS            PIC 9(08) VALUE ZERO.
+007500 77  WS-CONT-DUPLICADOS          PIC 9(08) VALUE ZERO.
+007600 77  WS-CONT-REJEITADOS          PIC 9(08) VALUE ZERO.
+007650 77  WS-CKPT-RESTO               PIC 9(08) COMP VALUE ZERO.
+007660 77  WS-CKPT-QUOC                PIC 9(08) COMP VALUE ZERO.
+007700 PROCEDURE DIVISION.
+007800***************************************************************
+007900*    0000-MAINLINE                                            *
+008000***************************************************************
+008100 0000-MAINLINE.
+008200     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+008300     PERFORM 2000-PROCESSAR-ENTRADA THRU 2000-EXIT
+008400         UNTIL WS-FIM-ENTRADA
+008500     PERFORM 9000-FINALIZAR THRU 9000-EXIT
+008600     STOP RUN.
+008700 0000-MAINLINE-EXIT.
+008800     EXIT.
+008900***************************************************************
+009000*    1000-INICIALIZAR                                         *
+009100*    ABRE OS ARQUIVOS, LE O CHECKPOINT ANTERIOR (SE HOUVER) E *
+009200*    AVANCA A ENTRADA ATE O PONTO ONDE O JOB ANTERIOR PAROU.  *
+009300***************************************************************
+009400 1000-INICIALIZAR.
+009500     OPEN I-O NOME-MASTER
+009600     IF WS-STATUS-ARQ = "35"
+009700         OPEN OUTPUT NOME-MASTER
+009800         CLOSE NOME-MASTER
+009900         OPEN I-O NOME-MASTER
+010000     END-IF
+010100     ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+010200     PERFORM 1100-OBTER-MAIOR-SEQ THRU 1100-EXIT
+010300     PERFORM 1200-LER-CHECKPOINT THRU 1200-EXIT
+010400     OPEN INPUT NOME-ENTRADA
+010450     IF WS-STATUS-ENT NOT = "00"
+010460         DISPLAY "ARQUIVO NOME-ENTRADA VAZIO OU INEXISTENTE"
+010470         MOVE "S" TO WS-SW-FIM-ENTRADA
+010480     END-IF
+010500     MOVE WS-CKPT-CONTADOR TO WS-CKPT-PULAR
+010600     PERFORM 1300-PULAR-PROCESSADOS THRU 1300-EXIT
+010700         WITH TEST BEFORE
+010800         VARYING WS-CKPT-PULAR FROM WS-CKPT-PULAR BY -1
+010900         UNTIL WS-CKPT-PULAR = ZERO OR WS-FIM-ENTRADA.
+011000 1000-EXIT.
+011100     EXIT.
+011200 1100-OBTER-MAIOR-SEQ.
+011300     MOVE ZERO TO WS-MAIOR-SEQ
+011400     MOVE LOW-VALUES TO NOME-SEQ
+011500     START NOME-MASTER KEY IS NOT LESS THAN NOME-SEQ
+011600         INVALID KEY
+011700             MOVE "10" TO WS-STATUS-ARQ
+011800     END-START
+011900     IF WS-STATUS-ARQ = "00"
+012000         PERFORM 1110-LER-PROXIMA-SEQ THRU 1110-EXIT
+012100             UNTIL WS-STATUS-ARQ NOT = "00"
+012200     END-IF.
+012300 1100-EXIT.
+012400     EXIT.
+012500 1110-LER-PROXIMA-SEQ.
+012600     READ NOME-MASTER NEXT RECORD
+012700         AT END
+012800             MOVE "10" TO WS-STATUS-ARQ
+012900     END-READ
+013000     IF WS-STATUS-ARQ = "00"
+013100         IF NOME-SEQ > WS-MAIOR-SEQ
+013200             MOVE NOME-SEQ TO WS-MAIOR-SEQ
+013300         END-IF
+013400     END-IF.
+013500 1110-EXIT.
+013600     EXIT.
+013700***************************************************************
+013800*    1200-LER-CHECKPOINT                                      *
+013900*    SE EXISTIR UM CHECKPOINT DE UMA EXECUCAO ANTERIOR QUE    *
+014000*    NAO TERMINOU, RECUPERA A QUANTIDADE DE REGISTROS JA      *
+014100*    PROCESSADOS E OS TOTAIS ACUMULADOS ATE ALI, PARA QUE OS  *
+014150*    TOTAIS FINAIS REFLITAM O JOB LOGICO INTEIRO E NAO SO O   *
+014175*    TRECHO REPROCESSADO; CASO CONTRARIO COMECA DO ZERO.       *
+014200***************************************************************
+014300 1200-LER-CHECKPOINT.
+014400     MOVE ZERO TO WS-CKPT-CONTADOR
+014500     OPEN INPUT NOME-CKPT
+014600     IF WS-STATUS-CKPT = "00"
+014700         READ NOME-CKPT
+014800             AT END
+014900                 MOVE ZERO TO WS-CKPT-CONTADOR
+015000             NOT AT END
+015100                 MOVE CKPT-CONTADOR    TO WS-CKPT-CONTADOR
+015120                 MOVE CKPT-LIDOS       TO WS-CONT-LIDOS
+015140                 MOVE CKPT-GRAVADOS    TO WS-CONT-GRAVADOS
+015160                 MOVE CKPT-DUPLICADOS  TO WS-CONT-DUPLICADOS
+015180                 MOVE CKPT-REJEITADOS  TO WS-CONT-REJEITADOS
+015200         END-READ
+015300         CLOSE NOME-CKPT
+015400     END-IF.
+015500 1200-EXIT.
+015600     EXIT.
+015700 1300-PULAR-PROCESSADOS.
+015800     READ NOME-ENTRADA
+015900         AT END
+016000             MOVE "S" TO WS-SW-FIM-ENTRADA
+016100     END-READ.
+016200 1300-EXIT.
+016300     EXIT.
+016400***************************************************************
+016500*    2000-PROCESSAR-ENTRADA                                   *
+016600*    LE UM NOME DO ARQUIVO DE ENTRADA, VALIDA, NORMALIZA,     *
+016700*    CHECA DUPLICIDADE E GRAVA NO ARQUIVO MESTRE. GRAVA UM    *
+016800*    CHECKPOINT A CADA WS-CKPT-INTERVALO REGISTROS LIDOS.     *
+016900***************************************************************
+017000 2000-PROCESSAR-ENTRADA.
+017100     READ NOME-ENTRADA
+017200         AT END
+017300             MOVE "S" TO WS-SW-FIM-ENTRADA
+017400     END-READ
+017500     IF NOT WS-FIM-ENTRADA
+017600         ADD 1 TO WS-CONT-LIDOS
+017700         ADD 1 TO WS-CKPT-CONTADOR
+017800         PERFORM 2100-VALIDAR-E-GRAVAR THRU 2100-EXIT
+017900         DIVIDE WS-CKPT-CONTADOR BY WS-CKPT-INTERVALO
+018000             GIVING WS-CKPT-QUOC
+018050             REMAINDER WS-CKPT-RESTO
+018100         IF WS-CKPT-RESTO = ZERO
+018150             PERFORM 2200-GRAVAR-CHECKPOINT THRU 2200-EXIT
+018200         END-IF
+018250     END-IF.
+018300 2000-EXIT.
+018400     EXIT.
+018500 2100-VALIDAR-E-GRAVAR.
+018520     MOVE FUNCTION TRIM(NOME-CARTAO) TO NOME-CARTAO
+018600     INSPECT NOME-CARTAO
+018700         CONVERTING "abcdefghijklmnopqrstuvwxyz"
+018800                 TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+018900     IF NOME-CARTAO = SPACES OR NOME-CARTAO IS NOT ALPHABETIC
+019000         DISPLAY "REGISTRO REJEITADO (INVALIDO): " NOME-CARTAO
+019100         ADD 1 TO WS-CONT-REJEITADOS
+019200     ELSE
+019300         MOVE "N" TO WS-SW-DUPLICADO
+019400         MOVE NOME-CARTAO TO NOME-NOME
+019500         READ NOME-MASTER KEY IS NOME-NOME
+019600             INVALID KEY
+019700                 MOVE "N" TO WS-SW-DUPLICADO
+019800             NOT INVALID KEY
+019900                 MOVE "S" TO WS-SW-DUPLICADO
+020000         END-READ
+020100         IF WS-NOME-DUPLICADO
+020200             DISPLAY "REGISTRO DUPLICADO IGNORADO: " NOME-CARTAO
+020300             ADD 1 TO WS-CONT-DUPLICADOS
+020400         ELSE
+020500             ADD 1 TO WS-MAIOR-SEQ
+020600             MOVE WS-MAIOR-SEQ    TO NOME-SEQ
+020700             MOVE NOME-CARTAO     TO NOME-NOME
+020800             MOVE WS-DATA-SISTEMA TO NOME-DATA-ENTRADA
+020900             MOVE "BATCH"         TO NOME-OPERADOR
+021000             SET NOME-STATUS-ATIVO TO TRUE
+021100             WRITE NOME-REGISTRO
+021200                 INVALID KEY
+021300                     DISPLAY "ERRO AO GRAVAR: " NOME-CARTAO
+021400                 NOT INVALID KEY
+021500                     ADD 1 TO WS-CONT-GRAVADOS
+021600             END-WRITE
+021700         END-IF
+021800     END-IF.
+021900 2100-EXIT.
+022000     EXIT.
+022100***************************************************************
+022200*    2200-GRAVAR-CHECKPOINT                                   *
+022300*    REESCREVE O ARQUIVO DE CHECKPOINT COM A QUANTIDADE DE    *
+022400*    REGISTROS DE ENTRADA JA PROCESSADOS E OS TOTAIS          *
+022450*    ACUMULADOS ATE AGORA NESTA CARGA.                        *
+022500***************************************************************
+022600 2200-GRAVAR-CHECKPOINT.
+022700     OPEN OUTPUT NOME-CKPT
+022800     MOVE WS-CKPT-CONTADOR   TO CKPT-CONTADOR
+022820     MOVE WS-CONT-LIDOS      TO CKPT-LIDOS
+022840     MOVE WS-CONT-GRAVADOS   TO CKPT-GRAVADOS
+022860     MOVE WS-CONT-DUPLICADOS TO CKPT-DUPLICADOS
+022880     MOVE WS-CONT-REJEITADOS TO CKPT-REJEITADOS
+022900     WRITE CKPT-REGISTRO
+023000     CLOSE NOME-CKPT.
+023100 2200-EXIT.
+023200     EXIT.
+023300***************************************************************
+023400*    9000-FINALIZAR                                           *
+023500*    FECHA OS ARQUIVOS, EXIBE OS TOTAIS DO JOB LOGICO         *
+023550*    COMPLETO (INCLUINDO EVENTUAIS REINICIOS) E, COMO A       *
+023600*    CARGA TERMINOU NORMALMENTE, ZERA O CHECKPOINT PARA QUE A *
+023700*    PROXIMA CARGA COMECE DO INICIO DE UM NOVO ARQUIVO DE     *
+023750*    ENTRADA.                                                 *
+023800***************************************************************
+023900 9000-FINALIZAR.
+024100     PERFORM 9100-ZERAR-CHECKPOINT THRU 9100-EXIT
+024200     CLOSE NOME-ENTRADA
+024300     CLOSE NOME-MASTER
+024400     DISPLAY "REGISTROS LIDOS......: " WS-CONT-LIDOS
+024500     DISPLAY "REGISTROS GRAVADOS...: " WS-CONT-GRAVADOS
+024600     DISPLAY "DUPLICADOS IGNORADOS.: " WS-CONT-DUPLICADOS
+024700     DISPLAY "REJEITADOS...........: " WS-CONT-REJEITADOS.
+024800 9000-EXIT.
+024900     EXIT.
+024950***************************************************************
+024960*    9100-ZERAR-CHECKPOINT                                    *
+024970*    GRAVA UM CHECKPOINT ZERADO, POIS O JOB TERMINOU           *
+024980*    NORMALMENTE E NAO HA MAIS NADA A RETOMAR.                *
+024990***************************************************************
+025000 9100-ZERAR-CHECKPOINT.
+025100     MOVE ZERO TO CKPT-CONTADOR
+025200     MOVE ZERO TO CKPT-LIDOS
+025300     MOVE ZERO TO CKPT-GRAVADOS
+025400     MOVE ZERO TO CKPT-DUPLICADOS
+025500     MOVE ZERO TO CKPT-REJEITADOS
+025600     OPEN OUTPUT NOME-CKPT
+025700     WRITE CKPT-REGISTRO
+025800     CLOSE NOME-CKPT.
+025900 9100-EXIT.
+026000     EXIT.
