@@ -0,0 +1,29 @@
+000100***************************************************************
+000200*                                                             *
+000300*    COPYBOOK   : NOMEREC                                     *
+000400*    AUTOR      : J. OLIVEIRA - EQUIPE DE SISTEMAS             *
+000500*    DATA ESCRITA: 2026-08-09                                 *
+000600*                                                             *
+000700*    DESCRICAO  : LAYOUT PADRAO DE UM REGISTRO DE NOME        *
+000800*    CAPTURADO PELO SISTEMA TESTCOB. USADO TANTO NA AREA DE   *
+000900*    REGISTRO DO ARQUIVO NOME-MASTER QUANTO EM WORKING-       *
+001000*    STORAGE (VIA COPY ... REPLACING) PELOS PROGRAMAS QUE     *
+001100*    MONTAM OU LEEM UM NOME ANTES DE GRAVAR.                  *
+001200*                                                             *
+001300*    HISTORICO DE ALTERACOES                                 *
+001400*    DATA       AUTOR   DESCRICAO                             *
+001500*    ---------- ------- -------------------------------------*
+001600*    2026-08-09 JPO     CRIACAO DO COPYBOOK.                  *
+001700*                                                             *
+001800***************************************************************
+001900 01  NOME-REGISTRO.
+002000     05  NOME-SEQ                       PIC 9(06).
+002100     05  NOME-NOME                      PIC X(10).
+002200     05  NOME-DATA-ENTRADA.
+002300         10  NOME-DATA-AAAA             PIC 9(04).
+002400         10  NOME-DATA-MM               PIC 9(02).
+002500         10  NOME-DATA-DD               PIC 9(02).
+002600     05  NOME-OPERADOR                  PIC X(08).
+002700     05  NOME-STATUS                    PIC X(01).
+002800         88  NOME-STATUS-ATIVO          VALUE "A".
+002900         88  NOME-STATUS-CANCELADO      VALUE "C".
