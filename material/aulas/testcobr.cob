@@ -0,0 +1,191 @@
+000100***************************************************************
+000200*                                                             *
+000300*    PROGRAMA   : TESTCOBR                                    *
+000400*    AUTOR      : J. OLIVEIRA - EQUIPE DE SISTEMAS             *
+000500*    INSTALACAO : ESTUDOS COBOL                                *
+000600*    DATA ESCRITA: 2026-08-09                                 *
+000700*                                                             *
+000800*    DESCRICAO  : RELATORIO DIARIO DE REGISTRO. LE O ARQUIVO  *
+000900*    MESTRE NOME-MASTER E IMPRIME UMA LISTAGEM COM            *
+001000*    CABECALHO DE PAGINA, UMA LINHA POR NOME (COM DATA DE     *
+001100*    ENTRADA E OPERADOR) E UM TOTAL DE REGISTROS PROCESSADOS  *
+001200*    AO FINAL, PARA O CADERNO DE RECONCILIACAO DIARIA.        *
+001300*                                                             *
+001400*    HISTORICO DE ALTERACOES                                 *
+001500*    DATA       AUTOR   DESCRICAO                             *
+001600*    ---------- ------- -------------------------------------*
+001700*    2026-08-09 JPO     CRIACAO DO RELATORIO DIARIO.          *
+001800***************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. TESTCOBR.
+002100 AUTHOR. J. OLIVEIRA.
+002200 INSTALLATION. ESTUDOS COBOL.
+002300 DATE-WRITTEN. 2026-08-09.
+002400 DATE-COMPILED. 2026-08-09.
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER. LINUX.
+002800 OBJECT-COMPUTER. LINUX.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT NOME-MASTER ASSIGN TO "NOMEMAST"
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS SEQUENTIAL
+003400         RECORD KEY IS NOME-SEQ
+003500         ALTERNATE RECORD KEY IS NOME-NOME WITH DUPLICATES
+003600         FILE STATUS IS WS-STATUS-ARQ.
+003700     SELECT RELATORIO ASSIGN TO "NOMERPT"
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS WS-STATUS-RPT.
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  NOME-MASTER
+004300     LABEL RECORDS ARE STANDARD.
+004400 COPY "nomerec.cpy".
+004500 FD  RELATORIO
+004600     LABEL RECORDS ARE STANDARD.
+004700 01  LINHA-RELATORIO                 PIC X(80).
+004800 WORKING-STORAGE SECTION.
+004900 77  WS-STATUS-ARQ               PIC X(02).
+005000 77  WS-STATUS-RPT               PIC X(02).
+005100 77  WS-SW-FIM-ARQUIVO           PIC X(01) VALUE "N".
+005200     88  WS-FIM-ARQUIVO          VALUE "S".
+005300 77  WS-CONT-LINHA               PIC 9(02) VALUE ZERO.
+005400 77  WS-CONT-PAGINA              PIC 9(04) VALUE ZERO.
+005500 77  WS-CONT-REGISTROS           PIC 9(06) VALUE ZERO.
+005600 77  WS-LINHAS-POR-PAGINA        PIC 9(02) VALUE 20.
+005700 77  WS-DATA-SISTEMA             PIC 9(08).
+005750 77  WS-DET-DATA-AAAAMMDD        PIC 9(08).
+005800 01  WS-CABECALHO-1.
+005900     05  FILLER                  PIC X(20) VALUE
+006000         "TESTCOBR - REGISTRO ".
+006100     05  FILLER                  PIC X(15) VALUE
+006200         "DIARIO DE NOMES".
+006300     05  FILLER                  PIC X(10) VALUE SPACES.
+006400     05  FILLER                  PIC X(08) VALUE "PAGINA: ".
+006500     05  WS-CAB-PAGINA           PIC ZZZ9.
+007000 01  WS-CABECALHO-2.
+007100     05  FILLER                  PIC X(10) VALUE "SEQUENCIA ".
+007200     05  FILLER                  PIC X(12) VALUE "NOME        ".
+007300     05  FILLER                  PIC X(14) VALUE "DATA ENTRADA  ".
+007400     05  FILLER                  PIC X(10) VALUE "OPERADOR  ".
+007500     05  FILLER                  PIC X(08) VALUE "STATUS  ".
+008000 01  WS-LINHA-DETALHE.
+008100     05  WS-DET-SEQ              PIC ZZZZZ9.
+008200     05  FILLER                  PIC X(04) VALUE SPACES.
+008300     05  WS-DET-NOME             PIC X(10).
+008400     05  FILLER                  PIC X(04) VALUE SPACES.
+008500     05  WS-DET-DATA             PIC 9999/99/99.
+008600     05  FILLER                  PIC X(04) VALUE SPACES.
+008700     05  WS-DET-OPERADOR         PIC X(08).
+008800     05  FILLER                  PIC X(04) VALUE SPACES.
+008900     05  WS-DET-STATUS           PIC X(01).
+009000 01  WS-LINHA-TOTAL.
+009100     05  FILLER                  PIC X(22) VALUE
+009200         "TOTAL DE REGISTROS: ".
+009300     05  WS-TOT-REGISTROS        PIC ZZZZZ9.
+009400 PROCEDURE DIVISION.
+009500***************************************************************
+009600*    0000-MAINLINE                                            *
+009700***************************************************************
+009800 0000-MAINLINE.
+009900     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+010000     PERFORM 2000-IMPRIMIR-DETALHE THRU 2000-EXIT
+010100         UNTIL WS-FIM-ARQUIVO
+010200     PERFORM 3000-IMPRIMIR-TOTAL THRU 3000-EXIT
+010300     PERFORM 9000-FINALIZAR THRU 9000-EXIT
+010400     STOP RUN.
+010500 0000-MAINLINE-EXIT.
+010600     EXIT.
+010700***************************************************************
+010800*    1000-INICIALIZAR                                         *
+010900*    ABRE OS ARQUIVOS E IMPRIME O CABECALHO DA PRIMEIRA       *
+011000*    PAGINA DO RELATORIO.                                     *
+011100***************************************************************
+011200 1000-INICIALIZAR.
+011300     OPEN INPUT NOME-MASTER
+011400     OPEN OUTPUT RELATORIO
+011500     ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+011600     IF WS-STATUS-ARQ NOT = "00"
+011700         DISPLAY "ARQUIVO NOME-MASTER VAZIO OU INEXISTENTE"
+011800         MOVE "S" TO WS-SW-FIM-ARQUIVO
+011900     ELSE
+012000         PERFORM 1100-IMPRIMIR-CABECALHO THRU 1100-EXIT
+012100     END-IF.
+012200 1000-EXIT.
+012300     EXIT.
+012400***************************************************************
+012500*    1100-IMPRIMIR-CABECALHO                                  *
+012600*    ESCREVE O CABECALHO DE PAGINA (TITULO E COLUNAS).        *
+012700***************************************************************
+012800 1100-IMPRIMIR-CABECALHO.
+012900     ADD 1 TO WS-CONT-PAGINA
+013000     MOVE WS-CONT-PAGINA TO WS-CAB-PAGINA
+013100     WRITE LINHA-RELATORIO FROM WS-CABECALHO-1
+013200     MOVE SPACES TO LINHA-RELATORIO
+013300     WRITE LINHA-RELATORIO
+013400     WRITE LINHA-RELATORIO FROM WS-CABECALHO-2
+013500     MOVE ZERO TO WS-CONT-LINHA.
+013600 1100-EXIT.
+013700     EXIT.
+013800***************************************************************
+013900*    2000-IMPRIMIR-DETALHE                                    *
+014000*    LE O PROXIMO REGISTRO DO ARQUIVO MESTRE. SOMENTE OS      *
+014100*    REGISTROS CUJA NOME-DATA-ENTRADA FOR IGUAL A DATA DE     *
+014150*    SISTEMA (WS-DATA-SISTEMA) SAO IMPRESSOS E CONTADOS -     *
+014175*    OS DEMAIS SAO DESCARTADOS, POIS ESTE E UM REGISTRO       *
+014190*    DIARIO, NAO UM HISTORICO COMPLETO DO ARQUIVO MESTRE.     *
+014200***************************************************************
+014300 2000-IMPRIMIR-DETALHE.
+014400     READ NOME-MASTER NEXT RECORD
+014500         AT END
+014600             MOVE "S" TO WS-SW-FIM-ARQUIVO
+014700     END-READ
+014800     IF NOT WS-FIM-ARQUIVO
+014820         IF NOME-DATA-ENTRADA = WS-DATA-SISTEMA
+014840             PERFORM 2100-IMPRIMIR-LINHA THRU 2100-EXIT
+015100         END-IF
+016000     END-IF.
+016100 2000-EXIT.
+016200     EXIT.
+016250***************************************************************
+016260*    2100-IMPRIMIR-LINHA                                       *
+016270*    IMPRIME A LINHA DE DETALHE DE UM REGISTRO DO DIA          *
+016280*    CORRENTE E CONTABILIZA O TOTAL DIARIO.                    *
+016290***************************************************************
+016300 2100-IMPRIMIR-LINHA.
+016400     IF WS-CONT-LINHA NOT LESS WS-LINHAS-POR-PAGINA
+016500         PERFORM 1100-IMPRIMIR-CABECALHO THRU 1100-EXIT
+016600     END-IF
+016700     MOVE NOME-SEQ           TO WS-DET-SEQ
+016800     MOVE NOME-NOME          TO WS-DET-NOME
+016850     MOVE NOME-DATA-ENTRADA  TO WS-DET-DATA-AAAAMMDD
+016900     MOVE WS-DET-DATA-AAAAMMDD TO WS-DET-DATA
+017000     MOVE NOME-OPERADOR      TO WS-DET-OPERADOR
+017100     MOVE NOME-STATUS        TO WS-DET-STATUS
+017200     WRITE LINHA-RELATORIO FROM WS-LINHA-DETALHE
+017300     ADD 1 TO WS-CONT-LINHA
+017400     ADD 1 TO WS-CONT-REGISTROS.
+017500 2100-EXIT.
+017600     EXIT.
+017700***************************************************************
+017800*    3000-IMPRIMIR-TOTAL                                      *
+017900*    ESCREVE A LINHA FINAL COM O TOTAL DE REGISTROS LISTADOS. *
+018000***************************************************************
+018100 3000-IMPRIMIR-TOTAL.
+018200     MOVE SPACES TO LINHA-RELATORIO
+018300     WRITE LINHA-RELATORIO
+018400     MOVE WS-CONT-REGISTROS TO WS-TOT-REGISTROS
+018500     WRITE LINHA-RELATORIO FROM WS-LINHA-TOTAL.
+018600 3000-EXIT.
+018700     EXIT.
+018800***************************************************************
+018900*    9000-FINALIZAR                                           *
+019000***************************************************************
+019100 9000-FINALIZAR.
+019200     CLOSE NOME-MASTER
+019300     CLOSE RELATORIO
+019400     DISPLAY "RELATORIO GERADO - TOTAL DE REGISTROS: "
+019500         WS-CONT-REGISTROS.
+019600 9000-EXIT.
+019700     EXIT.
