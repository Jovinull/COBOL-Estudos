@@ -0,0 +1,127 @@
+000100***************************************************************
+000200*                                                             *
+000300*    PROGRAMA   : TESTCOBX                                    *
+000400*    AUTOR      : J. OLIVEIRA - EQUIPE DE SISTEMAS             *
+000500*    INSTALACAO : ESTUDOS COBOL                                *
+000600*    DATA ESCRITA: 2026-08-09                                 *
+000700*                                                             *
+000800*    DESCRICAO  : EXTRACAO EM FORMATO CSV (DELIMITADO POR     *
+000900*    VIRGULA) DO ARQUIVO MESTRE NOME-MASTER, COM UMA LINHA    *
+001000*    POR NOME CONTENDO NOME, DATA DE ENTRADA E OPERADOR, PARA *
+001100*    SER CONSUMIDA POR OUTROS SISTEMAS DA CASA.               *
+001200*                                                             *
+001300*    HISTORICO DE ALTERACOES                                 *
+001400*    DATA       AUTOR   DESCRICAO                             *
+001500*    ---------- ------- -------------------------------------*
+001600*    2026-08-09 JPO     CRIACAO DO EXTRATO CSV.               *
+001700***************************************************************
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID. TESTCOBX.
+002000 AUTHOR. J. OLIVEIRA.
+002100 INSTALLATION. ESTUDOS COBOL.
+002200 DATE-WRITTEN. 2026-08-09.
+002300 DATE-COMPILED. 2026-08-09.
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. LINUX.
+002700 OBJECT-COMPUTER. LINUX.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT NOME-MASTER ASSIGN TO "NOMEMAST"
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS SEQUENTIAL
+003300         RECORD KEY IS NOME-SEQ
+003400         ALTERNATE RECORD KEY IS NOME-NOME WITH DUPLICATES
+003500         FILE STATUS IS WS-STATUS-ARQ.
+003600     SELECT NOME-CSV ASSIGN TO "NOMECSV"
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS WS-STATUS-CSV.
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  NOME-MASTER
+004200     LABEL RECORDS ARE STANDARD.
+004300 COPY "nomerec.cpy".
+004400 FD  NOME-CSV
+004500     LABEL RECORDS ARE STANDARD.
+004600 01  LINHA-CSV                       PIC X(80).
+004700 WORKING-STORAGE SECTION.
+004800 77  WS-STATUS-ARQ               PIC X(02).
+004900 77  WS-STATUS-CSV               PIC X(02).
+005000 77  WS-SW-FIM-ARQUIVO           PIC X(01) VALUE "N".
+005100     88  WS-FIM-ARQUIVO          VALUE "S".
+005200 77  WS-CONT-EXPORTADOS          PIC 9(06) VALUE ZERO.
+005300 01  WS-DATA-CSV.
+005400     05  WS-DATA-CSV-AAAA        PIC 9(04).
+005500     05  FILLER                  PIC X(01) VALUE "-".
+005600     05  WS-DATA-CSV-MM          PIC 9(02).
+005700     05  FILLER                  PIC X(01) VALUE "-".
+005800     05  WS-DATA-CSV-DD          PIC 9(02).
+006500 PROCEDURE DIVISION.
+006600***************************************************************
+006700*    0000-MAINLINE                                            *
+006800***************************************************************
+006900 0000-MAINLINE.
+007000     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+007100     PERFORM 2000-EXPORTAR-REGISTRO THRU 2000-EXIT
+007200         UNTIL WS-FIM-ARQUIVO
+007300     PERFORM 9000-FINALIZAR THRU 9000-EXIT
+007400     STOP RUN.
+007500 0000-MAINLINE-EXIT.
+007600     EXIT.
+007700***************************************************************
+007800*    1000-INICIALIZAR                                         *
+007900*    ABRE O ARQUIVO MESTRE E O ARQUIVO CSV DE SAIDA, E        *
+008000*    ESCREVE A LINHA DE CABECALHO DAS COLUNAS.                *
+008100***************************************************************
+008200 1000-INICIALIZAR.
+008300     OPEN INPUT NOME-MASTER
+008400     OPEN OUTPUT NOME-CSV
+008500     IF WS-STATUS-ARQ NOT = "00"
+008600         DISPLAY "ARQUIVO NOME-MASTER VAZIO OU INEXISTENTE"
+008700         MOVE "S" TO WS-SW-FIM-ARQUIVO
+008800     ELSE
+008900         MOVE "NOME,DATA_ENTRADA,OPERADOR" TO LINHA-CSV
+009000         WRITE LINHA-CSV
+009100     END-IF.
+009200 1000-EXIT.
+009300     EXIT.
+009400***************************************************************
+009500*    2000-EXPORTAR-REGISTRO                                   *
+009600*    LE O PROXIMO REGISTRO DO ARQUIVO MESTRE E GRAVA A LINHA  *
+009700*    CORRESPONDENTE NO ARQUIVO CSV DE SAIDA. NOME E OPERADOR  *
+009750*    SAO GRAVADOS SEM OS ESPACOS DE PREENCHIMENTO DO CAMPO    *
+009760*    FIXO, PARA NAO QUEBRAR A COMPARACAO EXATA DE VALOR FEITA *
+009770*    PELOS SISTEMAS QUE CONSOMEM ESTE EXTRATO.                *
+009800***************************************************************
+009900 2000-EXPORTAR-REGISTRO.
+010000     READ NOME-MASTER NEXT RECORD
+010100         AT END
+010200             MOVE "S" TO WS-SW-FIM-ARQUIVO
+010300     END-READ
+010400     IF NOT WS-FIM-ARQUIVO
+010500         MOVE NOME-DATA-AAAA TO WS-DATA-CSV-AAAA
+010600         MOVE NOME-DATA-MM   TO WS-DATA-CSV-MM
+010700         MOVE NOME-DATA-DD   TO WS-DATA-CSV-DD
+010750         MOVE SPACES TO LINHA-CSV
+010800         STRING FUNCTION TRIM(NOME-NOME) DELIMITED BY SIZE
+010850             ","                         DELIMITED BY SIZE
+010900             WS-DATA-CSV                 DELIMITED BY SIZE
+010950             ","                         DELIMITED BY SIZE
+011000             FUNCTION TRIM(NOME-OPERADOR) DELIMITED BY SIZE
+011050             INTO LINHA-CSV
+011075         END-STRING
+011200         WRITE LINHA-CSV
+011300         ADD 1 TO WS-CONT-EXPORTADOS
+011400     END-IF.
+012000 2000-EXIT.
+012100     EXIT.
+012200***************************************************************
+012300*    9000-FINALIZAR                                           *
+012400***************************************************************
+012500 9000-FINALIZAR.
+012600     CLOSE NOME-MASTER
+012700     CLOSE NOME-CSV
+012800     DISPLAY "EXTRATO CSV GERADO - REGISTROS: "
+012850         WS-CONT-EXPORTADOS.
+012900 9000-EXIT.
+013000     EXIT.
