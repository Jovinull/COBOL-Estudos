@@ -1,12 +1,307 @@
-* Programa de Teste para Verificar o Funcionamento do COBOL
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TESTCOB.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WS-NOME  PIC X(10).
-       PROCEDURE DIVISION.
-           DISPLAY "DIGITE O SEU NOME: "
-           ACCEPT WS-NOME
-           DISPLAY "O NOME DIGITADO E: " WS-NOME
-           STOP RUN.
+000100***************************************************************
+000200*                                                             *
+000300*    PROGRAMA   : TESTCOB                                     *
+000400*    AUTOR      : J. OLIVEIRA - EQUIPE DE SISTEMAS             *
+000500*    INSTALACAO : ESTUDOS COBOL                                *
+000600*    DATA ESCRITA: 2026-08-09                                 *
+000700*                                                             *
+000800*    DESCRICAO  : PROGRAMA DE TESTE PARA VERIFICAR O          *
+000900*    FUNCIONAMENTO DO COBOL. CAPTURA NOMES DIGITADOS PELO     *
+001000*    OPERADOR ATRAVES DE UM MENU E MANTEM O ARQUIVO MESTRE    *
+001100*    NOME-MASTER COM OS NOMES JA CADASTRADOS.                 *
+001200*                                                             *
+001300*    HISTORICO DE ALTERACOES                                 *
+001400*    DATA       AUTOR   DESCRICAO                             *
+001500*    ---------- ------- -------------------------------------*
+001600*    2026-08-09 JPO     VERSAO ORIGINAL: ACCEPT/DISPLAY UNICO.*
+001700*    2026-08-09 JPO     GRAVACAO EM NOME-MASTER, VALIDACAO,   *
+001800*                       NORMALIZACAO, CHECAGEM DE DUPLICADO   *
+001900*                       E MENU EM LACO (INCLUIR/LISTAR/       *
+002000*                       PESQUISAR/SAIR).                      *
+002100***************************************************************
+002200 IDENTIFICATION DIVISION.
+002300 PROGRAM-ID. TESTCOB.
+002400 AUTHOR. J. OLIVEIRA.
+002500 INSTALLATION. ESTUDOS COBOL.
+002600 DATE-WRITTEN. 2026-08-09.
+002700 DATE-COMPILED. 2026-08-09.
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER. LINUX.
+003100 OBJECT-COMPUTER. LINUX.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT NOME-MASTER ASSIGN TO "NOMEMAST"
+003700         ORGANIZATION IS INDEXED
+003800         ACCESS MODE IS DYNAMIC
+003900         RECORD KEY IS NOME-SEQ
+004000         ALTERNATE RECORD KEY IS NOME-NOME WITH DUPLICATES
+004100         FILE STATUS IS WS-STATUS-ARQ.
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  NOME-MASTER
+004500     LABEL RECORDS ARE STANDARD.
+004600 COPY "nomerec.cpy".
+004700 WORKING-STORAGE SECTION.
+004800 77  WS-NOME-ENTRADA             PIC X(10).
+004900 77  WS-OPCAO                    PIC X(01).
+005000 77  WS-PESQUISA                 PIC X(10).
+005100 77  WS-STATUS-ARQ               PIC X(02).
+005200 77  WS-SW-FIM-MENU              PIC X(01) VALUE "N".
+005300     88  WS-FIM-MENU             VALUE "S".
+005400 77  WS-SW-NOME-VALIDO           PIC X(01) VALUE "N".
+005500     88  WS-NOME-VALIDO          VALUE "S".
+005600 77  WS-SW-DUPLICADO             PIC X(01) VALUE "N".
+005700     88  WS-NOME-DUPLICADO       VALUE "S".
+006000 77  WS-CONT-LISTADOS            PIC 9(06) VALUE ZERO.
+006100 77  WS-MAIOR-SEQ                PIC 9(06) COMP VALUE ZERO.
+006200 77  WS-DATA-SISTEMA             PIC 9(08).
+006300 77  WS-NOME-OPERADOR            PIC X(08).
+007500 PROCEDURE DIVISION.
+007600***************************************************************
+007700*    0000-MAINLINE                                            *
+007800*    PARAGRAFO PRINCIPAL - ABRE O ARQUIVO, EXIBE O MENU EM    *
+007900*    LACO ATE O OPERADOR ESCOLHER SAIR E ENCERRA O PROGRAMA.  *
+008000***************************************************************
+008100 0000-MAINLINE.
+008200     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+008300     PERFORM 2000-PROCESSAR-MENU THRU 2000-EXIT
+008400         UNTIL WS-FIM-MENU
+008500     PERFORM 9000-FINALIZAR THRU 9000-EXIT
+008600     STOP RUN.
+008700 0000-MAINLINE-EXIT.
+008800     EXIT.
+008900***************************************************************
+009000*    1000-INICIALIZAR                                         *
+009100*    ABRE O ARQUIVO MESTRE, IDENTIFICA O OPERADOR DA SESSAO   *
+009200*    E DESCOBRE A MAIOR SEQUENCIA JA GRAVADA.                 *
+009300***************************************************************
+009400 1000-INICIALIZAR.
+009500     OPEN I-O NOME-MASTER
+009600     IF WS-STATUS-ARQ = "35"
+009700         OPEN OUTPUT NOME-MASTER
+009800         CLOSE NOME-MASTER
+009900         OPEN I-O NOME-MASTER
+010000     END-IF
+010100     DISPLAY "ID DO OPERADOR (ATE 8 CARACTERES): "
+010200     ACCEPT WS-NOME-OPERADOR
+010300     ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+010400     PERFORM 1100-OBTER-MAIOR-SEQ THRU 1100-EXIT.
+010500 1000-EXIT.
+010600     EXIT.
+010700***************************************************************
+010800*    1100-OBTER-MAIOR-SEQ                                     *
+010900*    PERCORRE O ARQUIVO MESTRE PELA CHAVE PRIMARIA PARA       *
+011000*    DESCOBRIR O ULTIMO NUMERO DE SEQUENCIA JA UTILIZADO.     *
+011100***************************************************************
+011200 1100-OBTER-MAIOR-SEQ.
+011300     MOVE ZERO TO WS-MAIOR-SEQ
+011400     MOVE LOW-VALUES TO NOME-SEQ
+011500     START NOME-MASTER KEY IS NOT LESS THAN NOME-SEQ
+011600         INVALID KEY
+011700             MOVE "10" TO WS-STATUS-ARQ
+011800     END-START
+011900     IF WS-STATUS-ARQ = "00"
+012000         PERFORM 1110-LER-PROXIMA-SEQ THRU 1110-EXIT
+012100             UNTIL WS-STATUS-ARQ NOT = "00"
+012200     END-IF.
+012300 1100-EXIT.
+012400     EXIT.
+012500 1110-LER-PROXIMA-SEQ.
+012600     READ NOME-MASTER NEXT RECORD
+012700         AT END
+012800             MOVE "10" TO WS-STATUS-ARQ
+012900     END-READ
+013000     IF WS-STATUS-ARQ = "00"
+013100         IF NOME-SEQ > WS-MAIOR-SEQ
+013200             MOVE NOME-SEQ TO WS-MAIOR-SEQ
+013300         END-IF
+013400     END-IF.
+013500 1110-EXIT.
+013600     EXIT.
+013700***************************************************************
+013800*    2000-PROCESSAR-MENU                                      *
+013900*    EXIBE O MENU PRINCIPAL E DESVIA PARA A OPCAO ESCOLHIDA.  *
+014000***************************************************************
+014100 2000-PROCESSAR-MENU.
+014200     DISPLAY " "
+014300     DISPLAY "============================================"
+014400     DISPLAY "  TESTCOB - CADASTRO DE NOMES"
+014500     DISPLAY "  1 - INCLUIR NOME"
+014600     DISPLAY "  2 - LISTAR NOMES"
+014700     DISPLAY "  3 - PESQUISAR NOME"
+014800     DISPLAY "  4 - SAIR"
+014900     DISPLAY "============================================"
+015000     DISPLAY "OPCAO: "
+015100     ACCEPT WS-OPCAO
+015200     EVALUATE WS-OPCAO
+015300         WHEN "1"
+015400             PERFORM 3000-INCLUIR-NOME THRU 3000-EXIT
+015500         WHEN "2"
+015600             PERFORM 4000-LISTAR-NOMES THRU 4000-EXIT
+015700         WHEN "3"
+015800             PERFORM 5000-PESQUISAR-NOME THRU 5000-EXIT
+015900         WHEN "4"
+016000             MOVE "S" TO WS-SW-FIM-MENU
+016100         WHEN OTHER
+016200             DISPLAY "OPCAO INVALIDA - TENTE NOVAMENTE"
+016300     END-EVALUATE.
+016400 2000-EXIT.
+016500     EXIT.
+016600***************************************************************
+016700*    3000-INCLUIR-NOME                                        *
+016800*    CAPTURA UM NOME DO OPERADOR, VALIDA, NORMALIZA, CHECA    *
+016900*    DUPLICIDADE CONTRA O ARQUIVO MESTRE E GRAVA O REGISTRO.  *
+017000***************************************************************
+017100 3000-INCLUIR-NOME.
+017200     MOVE "N" TO WS-SW-NOME-VALIDO
+017300     PERFORM 3100-CAPTURAR-NOME THRU 3100-EXIT
+017400         UNTIL WS-NOME-VALIDO
+017500     PERFORM 3400-VERIFICAR-DUPLICADO THRU 3400-EXIT
+017600     IF WS-NOME-DUPLICADO
+017700         DISPLAY "NOME JA CADASTRADO - REGISTRO NAO GRAVADO"
+017800     ELSE
+017900         PERFORM 3500-GRAVAR-REGISTRO THRU 3500-EXIT
+018000     END-IF.
+018100 3000-EXIT.
+018200     EXIT.
+018300 3100-CAPTURAR-NOME.
+018400     DISPLAY "DIGITE O NOME: "
+018500     ACCEPT WS-NOME-ENTRADA
+018600     PERFORM 3300-NORMALIZAR-NOME THRU 3300-EXIT
+018700     PERFORM 3200-VALIDAR-NOME THRU 3200-EXIT.
+018800 3100-EXIT.
+018900     EXIT.
+019000***************************************************************
+019100*    3200-VALIDAR-NOME                                        *
+019200*    REJEITA ENTRADA EM BRANCO OU QUE NAO SEJA ALFABETICA.    *
+019300***************************************************************
+019400 3200-VALIDAR-NOME.
+019500     IF WS-NOME-ENTRADA = SPACES
+019600         DISPLAY "ERRO: NOME EM BRANCO - REDIGITE"
+019700         MOVE "N" TO WS-SW-NOME-VALIDO
+019800     ELSE
+019900         IF WS-NOME-ENTRADA IS NOT ALPHABETIC
+020000             DISPLAY "ERRO: NOME CONTEM CARACTERES INVALIDOS"
+020100             MOVE "N" TO WS-SW-NOME-VALIDO
+020200         ELSE
+020300             MOVE "S" TO WS-SW-NOME-VALIDO
+020400         END-IF
+020500     END-IF.
+020600 3200-EXIT.
+020700     EXIT.
+020800***************************************************************
+020900*    3300-NORMALIZAR-NOME                                     *
+021000*    REMOVE ESPACOS A ESQUERDA E A DIREITA (O OPERADOR PODE    *
+021050*    TER DIGITADO UM OU MAIS BRANCOS ANTES DO NOME) E          *
+021060*    CONVERTE O RESULTADO PARA MAIUSCULAS.                     *
+021300***************************************************************
+021400 3300-NORMALIZAR-NOME.
+021450     MOVE FUNCTION TRIM(WS-NOME-ENTRADA) TO WS-NOME-ENTRADA
+021500     INSPECT WS-NOME-ENTRADA
+021600         CONVERTING "abcdefghijklmnopqrstuvwxyz"
+021700                 TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+021800 3300-EXIT.
+021900     EXIT.
+022000***************************************************************
+022100*    3400-VERIFICAR-DUPLICADO                                 *
+022200*    PROCURA O NOME JA NORMALIZADO NA CHAVE ALTERNATIVA DO    *
+022300*    ARQUIVO MESTRE PARA EVITAR CADASTRO REPETIDO.            *
+022400***************************************************************
+022500 3400-VERIFICAR-DUPLICADO.
+022600     MOVE "N" TO WS-SW-DUPLICADO
+022700     MOVE WS-NOME-ENTRADA TO NOME-NOME
+022800     READ NOME-MASTER KEY IS NOME-NOME
+022900         INVALID KEY
+023000             MOVE "N" TO WS-SW-DUPLICADO
+023100         NOT INVALID KEY
+023200             MOVE "S" TO WS-SW-DUPLICADO
+023300     END-READ.
+023400 3400-EXIT.
+023500     EXIT.
+023600***************************************************************
+023700*    3500-GRAVAR-REGISTRO                                     *
+023800*    MONTA O REGISTRO COM OS DADOS DO NOME, DATA E OPERADOR   *
+023900*    E GRAVA NO ARQUIVO MESTRE COM A PROXIMA SEQUENCIA.       *
+024000***************************************************************
+024100 3500-GRAVAR-REGISTRO.
+024200     ADD 1 TO WS-MAIOR-SEQ
+024300     MOVE WS-MAIOR-SEQ       TO NOME-SEQ
+024400     MOVE WS-NOME-ENTRADA    TO NOME-NOME
+024500     MOVE WS-DATA-SISTEMA    TO NOME-DATA-ENTRADA
+024600     MOVE WS-NOME-OPERADOR   TO NOME-OPERADOR
+024700     SET NOME-STATUS-ATIVO   TO TRUE
+024800     WRITE NOME-REGISTRO
+025000         INVALID KEY
+025100             DISPLAY "ERRO AO GRAVAR O REGISTRO: " WS-STATUS-ARQ
+025200         NOT INVALID KEY
+025300             DISPLAY "NOME GRAVADO: " NOME-NOME
+025400                 " SEQ: " WS-MAIOR-SEQ
+025500     END-WRITE.
+025600 3500-EXIT.
+025700     EXIT.
+025800***************************************************************
+025900*    4000-LISTAR-NOMES                                        *
+026000*    PERCORRE O ARQUIVO MESTRE DO INICIO AO FIM E EXIBE       *
+026100*    CADA NOME CADASTRADO COM DATA E OPERADOR.                *
+026200***************************************************************
+026300 4000-LISTAR-NOMES.
+026400     MOVE ZERO TO WS-CONT-LISTADOS
+026500     MOVE LOW-VALUES TO NOME-SEQ
+026600     START NOME-MASTER KEY IS NOT LESS THAN NOME-SEQ
+026700         INVALID KEY
+026800             MOVE "10" TO WS-STATUS-ARQ
+026900     END-START
+027000     IF WS-STATUS-ARQ NOT = "00"
+027100         DISPLAY "NENHUM NOME CADASTRADO"
+027200     ELSE
+027300         PERFORM 4100-LISTAR-PROXIMO THRU 4100-EXIT
+027400             UNTIL WS-STATUS-ARQ NOT = "00"
+027500         DISPLAY "TOTAL DE NOMES LISTADOS: " WS-CONT-LISTADOS
+027600     END-IF.
+027700 4000-EXIT.
+027800     EXIT.
+027900 4100-LISTAR-PROXIMO.
+028000     READ NOME-MASTER NEXT RECORD
+028100         AT END
+028200             MOVE "10" TO WS-STATUS-ARQ
+028300     END-READ
+028400     IF WS-STATUS-ARQ = "00"
+028500         ADD 1 TO WS-CONT-LISTADOS
+028600         DISPLAY NOME-SEQ " " NOME-NOME " " NOME-DATA-ENTRADA
+028700             " " NOME-OPERADOR " " NOME-STATUS
+028800     END-IF.
+028900 4100-EXIT.
+029000     EXIT.
+029100***************************************************************
+029200*    5000-PESQUISAR-NOME                                      *
+029300*    PROCURA UM NOME DIGITADO PELO OPERADOR NO ARQUIVO        *
+029400*    MESTRE ATRAVES DA CHAVE ALTERNATIVA.                     *
+029500***************************************************************
+029600 5000-PESQUISAR-NOME.
+029700     DISPLAY "DIGITE O NOME A PESQUISAR: "
+029800     ACCEPT WS-PESQUISA
+029850     MOVE FUNCTION TRIM(WS-PESQUISA) TO WS-PESQUISA
+029900     INSPECT WS-PESQUISA
+030000         CONVERTING "abcdefghijklmnopqrstuvwxyz"
+030100                 TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+030200     MOVE WS-PESQUISA TO NOME-NOME
+030300     READ NOME-MASTER KEY IS NOME-NOME
+030400         INVALID KEY
+030500             DISPLAY "NOME NAO ENCONTRADO: " WS-PESQUISA
+030600         NOT INVALID KEY
+030700             DISPLAY "ENCONTRADO - SEQ: " NOME-SEQ
+030800                 " NOME: " NOME-NOME
+030900                 " DATA: " NOME-DATA-ENTRADA
+031000                 " OPERADOR: " NOME-OPERADOR
+031100     END-READ.
+031200 5000-EXIT.
+031300     EXIT.
+031400***************************************************************
+031500*    9000-FINALIZAR                                           *
+031600*    FECHA O ARQUIVO MESTRE ANTES DE ENCERRAR O PROGRAMA.     *
+031700***************************************************************
+031800 9000-FINALIZAR.
+031900     CLOSE NOME-MASTER.
+032000 9000-EXIT.
+032100     EXIT.
